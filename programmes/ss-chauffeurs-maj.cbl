@@ -0,0 +1,228 @@
+       program-id. ss-chauffeurs-maj.
+
+       input-output section.
+           file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 enr-chauffeur.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 choix                 pic 9.
+       01 continuer             pic x value 'O'.
+       01 trouve                pic x value 'N'.
+       01 avant-image           pic x(72).
+       01 apres-image           pic x(72).
+       01 aud-fichier           pic x(12) value 'CHAUFNOUV'.
+       01 aud-op-ajout          pic x(6)  value 'AJOUT'.
+       01 aud-op-modif          pic x(6)  value 'MODIF'.
+       01 aud-op-suppr          pic x(6)  value 'SUPPR'.
+       01 aud-status            pic x(1).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Maintenance des chauffeurs -'.
+       01 a-plg-menu.
+           02 line 3 col 1 value '1-Ajouter un chauffeur'.
+           02 line 4 col 1 value '2-Modifier un chauffeur'.
+           02 line 5 col 1 value '3-Supprimer un chauffeur'.
+           02 line 6 col 1 value '9-Quitter'.
+           02 line 8 col 1 value 'Choix: '.
+           02 s-choix line 8 col 9 pic 9 to choix.
+
+       01 s-plg-numChauf.
+           02 line 10 col 1 value 'Numero de chauffeur: '.
+           02 s-numChaufN line 10 col 23 pic 9(4) to numChaufN.
+       01 s-plg-nom.
+           02 line 11 col 1 value 'Nom: '.
+           02 s-nomN line 11 col 6 pic x(30) to nomN.
+       01 s-plg-prenom.
+           02 line 12 col 1 value 'Prenom: '.
+           02 s-prenomN line 12 col 9 pic x(30) to prenomN.
+       01 s-plg-datePermis.
+           02 line 13 col 1 value 'Date du permis (AAAAMMJJ): '.
+           02 s-datePermisN line 13 col 29 pic 9(8) to datePermisN.
+
+       01 a-plg-chauffeur-actuel.
+           02 line 15 col 1 value 'Valeurs actuelles: '.
+           02 a-nomN line 16 col 1 pic x(30) from nomN.
+           02 a-prenomN line 16 col 32 pic x(30) from prenomN.
+           02 a-datePermisN line 16 col 63 pic 9999/99/99
+              from datePermisN.
+
+       01 a-plg-message-continuer.
+           02 line 20 col 1 value 'Appuyez sur ENTREE pour continuer.'.
+       01 a-plg-non-trouve.
+           02 line 18 col 1 value 'Chauffeur inconnu.'.
+       01 a-plg-deja-existant.
+           02 line 18 col 1 value 'Ce numero de chauffeur existe deja.'.
+       01 a-plg-cle-dupliquee.
+           02 line 18 col 1 value 'Cle en double, chauffeur non'
+           & ' enregistre.'.
+       01 a-plg-ok.
+           02 line 18 col 1 value 'Operation effectuee avec succes.'.
+       01 a-plg-audit-echec.
+           02 line 19 col 1 value
+           'Attention: l''ecriture dans l''audit a echoue.'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value 'Erreur lors de l''ouverture'
+           & 'du fichier ChaufNouv...'.
+           02 a-fstatus line 3 col 10 pic x(2) from FChaufNouvStatus.
+
+       procedure division.
+
+       perform OUVRIR-FICHIER
+
+       if FChaufNouvStatus not = '00' then
+           display a-plg-titre-global
+           display a-error-open
+       else
+           perform with test after until (continuer = 'N')
+               display a-plg-titre-global
+               display a-plg-menu
+               accept s-choix
+
+               evaluate choix
+                   when 1 perform AJOUTER-CHAUFFEUR
+                   when 2 perform MODIFIER-CHAUFFEUR
+                   when 3 perform SUPPRIMER-CHAUFFEUR
+                   when 9 move 'N' to continuer
+                   when other continue
+               end-evaluate
+           end-perform
+           close FChaufNouv
+       end-if
+
+       goback
+       .
+
+       OUVRIR-FICHIER.
+           open i-o FChaufNouv
+           if FChaufNouvStatus = '35' then
+               open output FChaufNouv
+               close FChaufNouv
+               open i-o FChaufNouv
+           end-if
+       .
+
+       AJOUTER-CHAUFFEUR.
+           display a-plg-titre-global
+           display s-plg-numChauf
+           accept s-numChaufN
+
+           read FChaufNouv key is numChaufN
+               invalid key move 'N' to trouve
+               not invalid key move 'O' to trouve
+           end-read
+
+           if trouve = 'O' then
+               display a-plg-deja-existant
+           else
+               display s-plg-nom
+               accept s-nomN
+               display s-plg-prenom
+               accept s-prenomN
+               display s-plg-datePermis
+               accept s-datePermisN
+
+               write enr-chauffeur
+                   invalid key display a-plg-cle-dupliquee
+                   not invalid key
+                       display a-plg-ok
+                       move spaces to avant-image
+                       move enr-chauffeur to apres-image
+                       call 'ss-audit-ecrire' using aud-fichier
+                           aud-op-ajout numChaufN
+                           avant-image apres-image
+                           aud-status
+                       if aud-status = 'N' then
+                           display a-plg-audit-echec
+                       end-if
+               end-write
+           end-if
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+       MODIFIER-CHAUFFEUR.
+           display a-plg-titre-global
+           display s-plg-numChauf
+           accept s-numChaufN
+
+           read FChaufNouv key is numChaufN
+               invalid key
+                   display a-plg-non-trouve
+               not invalid key
+                   move enr-chauffeur to avant-image
+                   display a-plg-chauffeur-actuel
+                   display s-plg-nom
+                   accept s-nomN
+                   display s-plg-prenom
+                   accept s-prenomN
+                   display s-plg-datePermis
+                   accept s-datePermisN
+
+                   rewrite enr-chauffeur
+                       invalid key display a-plg-non-trouve
+                       not invalid key
+                           display a-plg-ok
+                           move enr-chauffeur to apres-image
+                           call 'ss-audit-ecrire' using aud-fichier
+                               aud-op-modif numChaufN
+                               avant-image apres-image
+                               aud-status
+                           if aud-status = 'N' then
+                               display a-plg-audit-echec
+                           end-if
+                   end-rewrite
+           end-read
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+       SUPPRIMER-CHAUFFEUR.
+           display a-plg-titre-global
+           display s-plg-numChauf
+           accept s-numChaufN
+
+           read FChaufNouv key is numChaufN
+               invalid key
+                   display a-plg-non-trouve
+               not invalid key
+                   move enr-chauffeur to avant-image
+                   delete FChaufNouv record
+                       invalid key display a-plg-non-trouve
+                       not invalid key
+                           display a-plg-ok
+                           move spaces to apres-image
+                           call 'ss-audit-ecrire' using aud-fichier
+                               aud-op-suppr numChaufN
+                               avant-image apres-image
+                               aud-status
+                           if aud-status = 'N' then
+                               display a-plg-audit-echec
+                           end-if
+                   end-delete
+           end-read
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+       end program ss-chauffeurs-maj.
