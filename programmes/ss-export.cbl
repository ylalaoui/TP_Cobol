@@ -0,0 +1,165 @@
+       program-id. ss-export.
+
+       input-output section.
+           file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is num-affect
+                   alternate key is num-chauf with duplicates
+                   alternate key is num-bus with duplicates
+               status FAffectStatus.
+
+           select FExportChauf
+               assign to "../ext/ChaufNouvExport.csv"
+               organization is line sequential
+               access mode is sequential
+               status FExportChaufStatus.
+
+           select FExportAffect
+               assign to "../ext/AffectationExport.csv"
+               organization is line sequential
+               access mode is sequential
+               status FExportAffectStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 enr-chauffeur.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+
+       FD FAffectations.
+       01 enr-affectation.
+           02 num-affect   pic 9(4).
+           02 num-chauf    pic 9(4).
+           02 num-bus      pic 9(4).
+           02 date-debut   pic 9(8).
+           02 date-fin     pic 9(8).
+
+       fd FExportChauf.
+           01 ligne-export-chauf   pic x(120).
+
+       fd FExportAffect.
+           01 ligne-export-affect  pic x(80).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 FAffectStatus            pic x(2).
+       01 FExportChaufStatus       pic x(2).
+       01 FExportAffectStatus      pic x(2).
+       01 fin-fichier               pic 9 value 0.
+       01 nb-lignes              pic 9(6) value 0.
+       01 export-chauf-ok        pic x value 'N'.
+       01 export-affect-ok       pic x value 'N'.
+
+       procedure division.
+
+       open input FChaufNouv
+       open input FAffectations
+       open output FExportChauf
+       open output FExportAffect
+
+       if FExportChaufStatus = '00' then
+           move 'O' to export-chauf-ok
+       else
+           display 'Erreur ChaufNouvExport.csv - status: '
+               FExportChaufStatus
+       end-if
+
+       if FExportAffectStatus = '00' then
+           move 'O' to export-affect-ok
+       else
+           display 'Erreur AffectationExport.csv - status: '
+               FExportAffectStatus
+       end-if
+
+       if FChaufNouvStatus not = '00' then
+           display 'Erreur ChaufNouv.dat - status: ' FChaufNouvStatus
+       else if FAffectStatus not = '00' then
+           display 'Erreur Affectation.dat - status: ' FAffectStatus
+       else
+           if export-chauf-ok = 'O' then
+               perform EXPORTER-CHAUFFEURS
+           end-if
+           if export-affect-ok = 'O' then
+               perform EXPORTER-AFFECTATIONS
+           end-if
+
+           display nb-lignes ' ligne(s) exportee(s) au total.'
+       end-if
+
+       close FChaufNouv
+       close FAffectations
+       close FExportChauf
+       close FExportAffect
+
+       goback
+       .
+
+       EXPORTER-CHAUFFEURS.
+           move 'numChauf,nom,prenom,datePermis' to ligne-export-chauf
+           write ligne-export-chauf
+
+           move 0 to fin-fichier
+           perform with test after until (fin-fichier = 1)
+               read FChaufNouv next
+                   at end
+                       move 1 to fin-fichier
+                   not at end
+                       initialize ligne-export-chauf
+                       string
+                           numChaufN delimited by size
+                           ',' delimited by size
+                           function trim(nomN) delimited by size
+                           ',' delimited by size
+                           function trim(prenomN) delimited by size
+                           ',' delimited by size
+                           datePermisN delimited by size
+                           into ligne-export-chauf
+                       end-string
+                       write ligne-export-chauf
+                       compute nb-lignes = nb-lignes + 1
+               end-read
+           end-perform
+       .
+
+       EXPORTER-AFFECTATIONS.
+           move 'numAffect,numChauf,numBus,dateDebut,dateFin'
+               to ligne-export-affect
+           write ligne-export-affect
+
+           move 0 to fin-fichier
+           perform with test after until (fin-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-fichier
+                   not at end
+                       string
+                           num-affect  delimited by size
+                           ','          delimited by size
+                           num-chauf   delimited by size
+                           ','          delimited by size
+                           num-bus     delimited by size
+                           ','          delimited by size
+                           date-debut  delimited by size
+                           ','          delimited by size
+                           date-fin    delimited by size
+                           into ligne-export-affect
+                       end-string
+                       write ligne-export-affect
+                       compute nb-lignes = nb-lignes + 1
+               end-read
+           end-perform
+       .
+
+       end program ss-export.
