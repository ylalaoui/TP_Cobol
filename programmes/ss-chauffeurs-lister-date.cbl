@@ -17,6 +17,11 @@
                    alternate record key is nomN with duplicates
                status FChaufNouvStatus.
 
+           select FRapportDispo assign to "../ext/ChauffDispo.dat"
+               organization is line sequential
+               access mode is sequential
+               status FRapportStatus.
+
        data division.
        file section.
        FD FAffectations.
@@ -34,10 +39,23 @@
            02 prenomN      pic x(30).
            02 datePermisN  pic 9(8).
 
+       FD FRapportDispo.
+       01 enr-rapport-dispo.
+           02 rap-numChauf     pic 9(4).
+           02 filler           pic x(2) value spaces.
+           02 rap-nom          pic x(30).
+           02 rap-prenom       pic x(30).
+           02 rap-datePermis   pic 9999/99/99.
+       01 enr-rapport-entete.
+           02 rap-entete-texte pic x(30)
+              value 'Chauffeurs disponibles le: '.
+           02 rap-entete-date  pic 9999/99/99.
 
        working-storage section.
        01 FAffectStatus         pic x(2).
        01 FChaufNouvStatus      pic x(2).
+       01 FRapportStatus        pic x(2).
+       01 ws-rapport-ok         pic x value 'O'.
        01 date-dispo            pic 9(8).
 
        01 i                     pic 99.
@@ -93,7 +111,12 @@
            02 a-FChaufNouvStatus line 3 col 24 pic 99 from
            FChaufNouvStatus.
        01 a-plg-aucun-resultat.
-           02 line 6 value 'Aucun chauffeur de disponible � cette date'.
+           02 line 6 value 'Aucun chauffeur de disponible'
+           & ' � cette date'.
+       01 a-plg-erreur-rapport.
+           02 line 7 value
+           'Rapport fichier indisponible - resultats affiches'
+           & ' uniquement a l''ecran.'.
 
       *#################################################################
       *######################### PROGRAMME #############################
@@ -112,12 +135,19 @@
            move 1 to aucun-resultat
            move 7 to i
            move 0 to numChaufN
+           perform OUVRIR-RAPPORT
 
            display a-plg-titre-global
            move 04 to j
            display a-plg-separateur
            display s-plg-rechercher-date
            accept s-plg-rechercher-date
+
+           if ws-rapport-ok = 'O' then
+               move date-dispo to rap-entete-date
+               write enr-rapport-entete
+           end-if
+
            perform ITERE-CHAUFFEURS
 
            if aucun-resultat = 1 then
@@ -128,8 +158,15 @@
             display a-plg-separateur
            end-if
 
+           if ws-rapport-ok = 'N' then
+               display a-plg-erreur-rapport
+           else
+               close FRapportDispo
+           end-if
+
            display a-plg-message-continuer
            stop ' '
+       end-if
 
        close FAffectations
        close FChaufNouv
@@ -137,6 +174,23 @@
        goback
        .
 
+      *#################################################################
+
+       OUVRIR-RAPPORT.
+           open extend FRapportDispo
+           if FRapportStatus = '35' then
+               open output FRapportDispo
+               close FRapportDispo
+               open extend FRapportDispo
+           end-if
+
+           if FRapportStatus = '00' then
+               move 'O' to ws-rapport-ok
+           else
+               move 'N' to ws-rapport-ok
+           end-if
+       .
+
       *#################################################################
 
        ITERE-CHAUFFEURS.
@@ -154,6 +208,14 @@
                            display a-plg-chauffeur-data
                            compute i = i + 1
                            move 0 to aucun-resultat
+
+                           if ws-rapport-ok = 'O' then
+                               move numChaufN to rap-numChauf
+                               move nomN to rap-nom
+                               move prenomN to rap-prenom
+                               move datePermisN to rap-datePermis
+                               write enr-rapport-dispo
+                           end-if
                        end-if
                end-read
            end-perform
