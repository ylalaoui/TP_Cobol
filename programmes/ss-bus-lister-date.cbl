@@ -0,0 +1,187 @@
+       program-id. ss-bus-lister-date.
+
+       input-output section.
+       file-control.
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is num-affect
+                   alternate key is num-chauf with duplicates
+                   alternate key is num-bus with duplicates
+               status FAffectStatus.
+
+           select FBusNouv assign to "../ext/BusNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numBusN
+               status FBusNouvStatus.
+
+       data division.
+       file section.
+       FD FAffectations.
+       01 enr-affectation.
+           02 num-affect   pic 9(4).
+           02 num-chauf    pic 9(4).
+           02 num-bus      pic 9(4).
+           02 date-debut   pic 9(8).
+           02 date-fin     pic 9(8).
+
+       FD FBusNouv.
+       01 enr-bus.
+           02 numBusN      pic 9(4).
+           02 plaqueN      pic x(15).
+           02 modeleN      pic x(30).
+           02 capaciteN    pic 9(3).
+           02 statutN      pic x(1).
+
+
+       working-storage section.
+       01 FAffectStatus         pic x(2).
+       01 FBusNouvStatus        pic x(2).
+       01 date-dispo            pic 9(8).
+
+       01 i                     pic 99.
+       01 j                     pic 99.
+       01 fin-affect-fichier    pic x.
+       01 fin-bus-fichier       pic x.
+
+       01 bus-disponible        pic 9 value 1.
+       01 aucun-resultat        pic 9.
+
+       screen section.
+
+      *----- Titres -----
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Liste des bus disponibles -'.
+
+      *----- Recherche -----
+       01 s-plg-rechercher-date.
+           02 line 3 col 2 value 'Choix de la date: '.
+           02 s-date-dispo pic 9999/99/99 to date-dispo.
+
+      *------ Structure d'affichage de donnee -------
+       01 a-plg-titre-colonne.
+           02 line 5 col 2 value 'Id'.
+           02 line 5 col 8 value 'Plaque'.
+           02 line 5 col 39 value 'Modele'.
+           02 line 5 col 69 value 'Capacite'.
+       01 a-plg-separateur.
+           02 line j col 1 value
+           '----------------------------------------------------------'
+               &'---------------------'.
+
+       01 a-plg-bus-data.
+           02 a-numBusN line i col 2      pic 9(4) from numBusN.
+           02 a-plaqueN line i col 8      pic x(15) from plaqueN.
+           02 a-modeleN line i col 39     pic x(30) from modeleN.
+           02 a-capaciteN line i col 69   pic 9(3) from capaciteN.
+
+      *------ Messages pour l'utilisateur ------
+       01 a-plg-message-continuer.
+           02 line 20 col 1 value 'Appuyez sur ENTREE pour continuer.'.
+       01 a-error-Affect-file-open.
+           02 blank screen.
+           02 line 3 col 2 value 'Erreur Affectations.dat - status: '.
+           02 a-FAffectStatus line 3 col 26 pic 99 from FAffectStatus.
+       01 a-error-Bus-file-open.
+           02 blank screen.
+           02 line 3 col 2 value 'Erreur BusNouv.dat - status: '.
+           02 a-FBusNouvStatus line 3 col 24 pic 99 from
+           FBusNouvStatus.
+       01 a-plg-aucun-resultat.
+           02 line 6 value 'Aucun bus disponible a cette date'.
+
+      *#################################################################
+      *######################### PROGRAMME #############################
+      *#################################################################
+
+       procedure division.
+
+       open input FBusNouv
+       open input FAffectations
+
+       if FBusNouvStatus not = '00' then
+           display a-error-Bus-file-open
+       else if FAffectStatus not = '00' then
+           display a-error-Affect-file-open
+       else
+           move 1 to aucun-resultat
+           move 7 to i
+           move 0 to numBusN
+
+           display a-plg-titre-global
+           move 04 to j
+           display a-plg-separateur
+           display s-plg-rechercher-date
+           accept s-plg-rechercher-date
+           perform ITERE-BUS
+
+           if aucun-resultat = 1 then
+               display a-plg-aucun-resultat
+           else
+            display a-plg-titre-colonne
+            move 6 to j
+            display a-plg-separateur
+           end-if
+
+           display a-plg-message-continuer
+           stop ' '
+       end-if
+
+       close FAffectations
+       close FBusNouv
+
+       goback
+       .
+
+      *#################################################################
+
+       ITERE-BUS.
+           move 0 to fin-bus-fichier
+           move 0 to numBusN
+           start FBusNouv key >= numBusN
+
+           perform with test after until (fin-bus-fichier = 1)
+               read FBusNouv next
+                   at end
+                       move 1 to fin-bus-fichier
+                   not at end
+                       if statutN = 'A' then
+                           perform ITERE-AFFECTATIONS-BUS
+                           if bus-disponible = 1 then
+                               display a-plg-bus-data
+                               compute i = i + 1
+                               move 0 to aucun-resultat
+                           end-if
+                       end-if
+               end-read
+           end-perform
+       .
+
+       ITERE-AFFECTATIONS-BUS.
+           move 1 to bus-disponible
+           move 0 to fin-affect-fichier
+           move numBusN to num-bus
+           start Faffectations key = num-bus
+
+           if FAffectStatus = '00' then
+               perform with test after until (fin-affect-fichier = 1)
+                   read FAffectations next
+                       at end
+                           move 1 to fin-affect-fichier
+                       not at end
+                           if ( numBusN = num-bus
+                               and date-dispo > date-debut
+                               and date-dispo < date-fin ) then
+                                   move 0 to bus-disponible
+                           else
+                               move 1 TO fin-affect-fichier
+                           end-if
+
+                   end-read
+               end-perform
+           end-if
+       .
+
+       end program ss-bus-lister-date.
