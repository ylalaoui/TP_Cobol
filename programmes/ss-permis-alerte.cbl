@@ -0,0 +1,126 @@
+       program-id. ss-permis-alerte.
+
+       input-output section.
+           file-control.
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+           select FRapportAlertes assign to "../ext/AlertesPermis.dat"
+               organization is line sequential
+               access mode is sequential
+               status FRapportStatus.
+
+       data division.
+       file section.
+       fd FChaufNouv.
+           01 enr-chauffeur.
+               02 numChaufN    pic 9(4).
+               02 nomN         pic x(30).
+               02 prenomN      pic x(30).
+               02 datePermisN  pic 9(8).
+
+       fd FRapportAlertes.
+           01 enr-alerte.
+               02 alt-numChauf     pic 9(4).
+               02 filler           pic x(2) value spaces.
+               02 alt-nom          pic x(30).
+               02 alt-prenom       pic x(30).
+               02 alt-datePermis   pic 9999/99/99.
+               02 filler           pic x(2) value spaces.
+               02 alt-jours        pic s9(6) sign leading separate.
+           01 enr-alerte-entete.
+               02 filler            pic x(38)
+                  value 'Alertes permis - seuil (jours): '.
+               02 alt-entete-seuil  pic 9(4).
+
+       working-storage section.
+       01 FChaufNouvStatus         pic x(2).
+       01 FRapportStatus           pic x(2).
+       01 seuil-saisi           pic x(4).
+       01 seuil-jours           pic 9(4) value 30.
+       01 today                 pic 9(8).
+       01 today-julien          pic s9(8).
+       01 jours-restants        pic s9(6).
+       01 nb-alertes            pic 9(4) value 0.
+       01 fin-fichier              pic 9 value 0.
+       01 rapport-ok            pic x value 'N'.
+
+       procedure division.
+
+       open input FChaufNouv
+
+       if FChaufNouvStatus not = '00' then
+           display 'Erreur ChaufNouv.dat - status: ' FChaufNouvStatus
+       else
+           perform OUVRIR-RAPPORT
+
+           accept seuil-saisi from environment 'SEUIL_JOURS'
+           if seuil-saisi not = spaces
+              and function test-numval(seuil-saisi) = 0
+               move function numval(seuil-saisi) to seuil-jours
+           end-if
+
+           accept today from date yyyymmdd
+           compute today-julien = function integer-of-date(today)
+
+           if rapport-ok = 'O' then
+               move seuil-jours to alt-entete-seuil
+               write enr-alerte-entete
+           end-if
+
+           perform with test after until (fin-fichier = 1)
+               read FChaufNouv next
+                   at end
+                       move 1 to fin-fichier
+                   not at end
+                       compute jours-restants =
+                           function integer-of-date(datePermisN)
+                           - today-julien
+
+                       if jours-restants <= seuil-jours then
+                           perform ECRIRE-ALERTE
+                       end-if
+               end-read
+           end-perform
+
+           display nb-alertes ' chauffeur(s) avec permis expire(s)'
+           & ' ou proche(s) de l''expiration.'
+
+           if rapport-ok = 'N' then
+               display 'Erreur AlertesPermis.dat - status: '
+                   FRapportStatus
+           else
+               close FRapportAlertes
+           end-if
+           close FChaufNouv
+       end-if
+
+       goback
+       .
+
+       OUVRIR-RAPPORT.
+           open output FRapportAlertes
+           if FRapportStatus = '00' then
+               move 'O' to rapport-ok
+           else
+               move 'N' to rapport-ok
+           end-if
+       .
+
+       ECRIRE-ALERTE.
+           move numChaufN    to alt-numChauf
+           move nomN         to alt-nom
+           move prenomN      to alt-prenom
+           move datePermisN  to alt-datePermis
+           move jours-restants to alt-jours
+           if rapport-ok = 'O' then
+               write enr-alerte
+           end-if
+           compute nb-alertes = nb-alertes + 1
+       .
+
+       end program ss-permis-alerte.
