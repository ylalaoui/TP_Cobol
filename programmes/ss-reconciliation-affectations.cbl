@@ -0,0 +1,133 @@
+       program-id. ss-reconciliation-affectations.
+
+       input-output section.
+           file-control.
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is num-affect
+                   alternate key is num-chauf with duplicates
+                   alternate key is num-bus with duplicates
+               status FAffectStatus.
+
+           select FChaufNouv assign to "../ext/ChaufNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numChaufN
+                   alternate record key is nomN with duplicates
+               status FChaufNouvStatus.
+
+           select FRapportReconciliation
+               assign to "../ext/ReconciliationAffect.dat"
+               organization is line sequential
+               access mode is sequential
+               status FRapportStatus.
+
+       data division.
+       file section.
+       FD FAffectations.
+       01 enr-affectation.
+           02 num-affect   pic 9(4).
+           02 num-chauf    pic 9(4).
+           02 num-bus      pic 9(4).
+           02 date-debut   pic 9(8).
+           02 date-fin     pic 9(8).
+
+       FD FChaufNouv.
+       01 enr-chauffeur.
+           02 numChaufN    pic 9(4).
+           02 nomN         pic x(30).
+           02 prenomN      pic x(30).
+           02 datePermisN  pic 9(8).
+
+       FD FRapportReconciliation.
+       01 enr-anomalie.
+           02 ano-numAffect    pic 9(4).
+           02 filler           pic x(2) value spaces.
+           02 ano-numChauf     pic 9(4).
+           02 filler           pic x(2) value spaces.
+           02 ano-type         pic x(40).
+       01 enr-anomalie-entete.
+           02 filler pic x(50) value
+              'Reconciliation Affectation.dat / ChaufNouv.dat'.
+
+       working-storage section.
+       01 FAffectStatus            pic x(2).
+       01 FChaufNouvStatus         pic x(2).
+       01 FRapportStatus           pic x(2).
+       01 fin-affect-fichier       pic 9 value 0.
+       01 chauf-trouve          pic x.
+       01 nb-anomalies          pic 9(4) value 0.
+       01 rapport-ok            pic x value 'N'.
+
+       procedure division.
+
+       open input FAffectations
+       open input FChaufNouv
+
+       if FAffectStatus not = '00' then
+           display 'Erreur Affectation.dat - status: ' FAffectStatus
+       else if FChaufNouvStatus not = '00' then
+           display 'Erreur ChaufNouv.dat - status: ' FChaufNouvStatus
+       else
+           open output FRapportReconciliation
+           if FRapportStatus = '00' then
+               move 'O' to rapport-ok
+               write enr-anomalie-entete
+           else
+               display 'Erreur ReconciliationAffect.dat - status: '
+                   FRapportStatus
+           end-if
+
+           move 0 to fin-affect-fichier
+
+           perform with test after until (fin-affect-fichier = 1)
+               read FAffectations next
+                   at end
+                       move 1 to fin-affect-fichier
+                   not at end
+                       perform VERIFIE-AFFECTATION
+               end-read
+           end-perform
+
+           display nb-anomalies ' anomalie(s) detectee(s).'
+
+           if rapport-ok = 'O' then
+               close FRapportReconciliation
+           end-if
+           close FAffectations
+           close FChaufNouv
+       end-if
+
+       goback
+       .
+
+       VERIFIE-AFFECTATION.
+           move num-chauf to numChaufN
+           read FChaufNouv key is numChaufN
+               invalid key move 'N' to chauf-trouve
+               not invalid key move 'O' to chauf-trouve
+           end-read
+
+           if chauf-trouve = 'N' then
+               move num-affect to ano-numAffect
+               move num-chauf to ano-numChauf
+               move 'CHAUFFEUR INEXISTANT (orphelin)' to ano-type
+               if rapport-ok = 'O' then
+                   write enr-anomalie
+               end-if
+               compute nb-anomalies = nb-anomalies + 1
+           end-if
+
+           if date-debut >= date-fin then
+               move num-affect to ano-numAffect
+               move num-chauf to ano-numChauf
+               move 'DATE DEBUT >= DATE FIN' to ano-type
+               if rapport-ok = 'O' then
+                   write enr-anomalie
+               end-if
+               compute nb-anomalies = nb-anomalies + 1
+           end-if
+       .
+
+       end program ss-reconciliation-affectations.
