@@ -0,0 +1,231 @@
+       program-id. ss-bus-maj.
+
+       input-output section.
+           file-control.
+           select FBusNouv assign to "../ext/BusNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numBusN
+               status FBusNouvStatus.
+
+       data division.
+       file section.
+       fd FBusNouv.
+           01 enr-bus.
+               02 numBusN      pic 9(4).
+               02 plaqueN      pic x(15).
+               02 modeleN      pic x(30).
+               02 capaciteN    pic 9(3).
+               02 statutN      pic x(1).
+                   88 bus-actif    value 'A'.
+                   88 bus-retire   value 'R'.
+
+       working-storage section.
+       01 FBusNouvStatus           pic x(2).
+       01 choix                 pic 9.
+       01 continuer             pic x value 'O'.
+       01 trouve                pic x value 'N'.
+       01 avant-image           pic x(72).
+       01 apres-image           pic x(72).
+       01 aud-fichier           pic x(12) value 'BUSNOUV'.
+       01 aud-op-ajout          pic x(6)  value 'AJOUT'.
+       01 aud-op-modif          pic x(6)  value 'MODIF'.
+       01 aud-op-retire         pic x(6)  value 'RETIRE'.
+       01 aud-status            pic x(1).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Maintenance du parc de bus -'.
+       01 a-plg-menu.
+           02 line 3 col 1 value '1-Ajouter un bus'.
+           02 line 4 col 1 value '2-Modifier un bus'.
+           02 line 5 col 1 value '3-Retirer un bus'.
+           02 line 6 col 1 value '9-Quitter'.
+           02 line 8 col 1 value 'Choix: '.
+           02 s-choix line 8 col 9 pic 9 to choix.
+
+       01 s-plg-numBus.
+           02 line 10 col 1 value 'Numero de bus: '.
+           02 s-numBusN line 10 col 17 pic 9(4) to numBusN.
+       01 s-plg-plaque.
+           02 line 11 col 1 value 'Plaque d''immatriculation: '.
+           02 s-plaqueN line 11 col 27 pic x(15) to plaqueN.
+       01 s-plg-modele.
+           02 line 12 col 1 value 'Modele: '.
+           02 s-modeleN line 12 col 9 pic x(30) to modeleN.
+       01 s-plg-capacite.
+           02 line 13 col 1 value 'Capacite: '.
+           02 s-capaciteN line 13 col 11 pic 9(3) to capaciteN.
+
+       01 a-plg-bus-actuel.
+           02 line 15 col 1 value 'Valeurs actuelles: '.
+           02 a-plaqueN line 16 col 1 pic x(15) from plaqueN.
+           02 a-modeleN line 16 col 17 pic x(30) from modeleN.
+           02 a-capaciteN line 16 col 48 pic 9(3) from capaciteN.
+           02 a-statutN line 16 col 52 pic x(1) from statutN.
+
+       01 a-plg-message-continuer.
+           02 line 20 col 1 value 'Appuyez sur ENTREE pour continuer.'.
+       01 a-plg-non-trouve.
+           02 line 18 col 1 value 'Bus inconnu.'.
+       01 a-plg-deja-existant.
+           02 line 18 col 1 value 'Ce numero de bus existe deja.'.
+       01 a-plg-cle-dupliquee.
+           02 line 18 col 1 value 'Cle en double, bus non enregistre.'.
+       01 a-plg-ok.
+           02 line 18 col 1 value 'Operation effectuee avec succes.'.
+       01 a-plg-audit-echec.
+           02 line 19 col 1 value
+           'Attention: l''ecriture dans l''audit a echoue.'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value 'Erreur lors de l''ouverture'
+           & 'du fichier BusNouv...'.
+           02 a-fstatus line 3 col 10 pic x(2) from FBusNouvStatus.
+
+       procedure division.
+
+       perform OUVRIR-FICHIER
+
+       if FBusNouvStatus not = '00' then
+           display a-plg-titre-global
+           display a-error-open
+       else
+           perform with test after until (continuer = 'N')
+               display a-plg-titre-global
+               display a-plg-menu
+               accept s-choix
+
+               evaluate choix
+                   when 1 perform AJOUTER-BUS
+                   when 2 perform MODIFIER-BUS
+                   when 3 perform RETIRER-BUS
+                   when 9 move 'N' to continuer
+                   when other continue
+               end-evaluate
+           end-perform
+           close FBusNouv
+       end-if
+
+       goback
+       .
+
+       OUVRIR-FICHIER.
+           open i-o FBusNouv
+           if FBusNouvStatus = '35' then
+               open output FBusNouv
+               close FBusNouv
+               open i-o FBusNouv
+           end-if
+       .
+
+       AJOUTER-BUS.
+           display a-plg-titre-global
+           display s-plg-numBus
+           accept s-numBusN
+
+           read FBusNouv key is numBusN
+               invalid key move 'N' to trouve
+               not invalid key move 'O' to trouve
+           end-read
+
+           if trouve = 'O' then
+               display a-plg-deja-existant
+           else
+               display s-plg-plaque
+               accept s-plaqueN
+               display s-plg-modele
+               accept s-modeleN
+               display s-plg-capacite
+               accept s-capaciteN
+               set bus-actif to true
+
+               write enr-bus
+                   invalid key display a-plg-cle-dupliquee
+                   not invalid key
+                       display a-plg-ok
+                       move spaces to avant-image
+                       move enr-bus to apres-image
+                       call 'ss-audit-ecrire' using aud-fichier
+                           aud-op-ajout numBusN
+                           avant-image apres-image
+                           aud-status
+                       if aud-status = 'N' then
+                           display a-plg-audit-echec
+                       end-if
+               end-write
+           end-if
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+       MODIFIER-BUS.
+           display a-plg-titre-global
+           display s-plg-numBus
+           accept s-numBusN
+
+           read FBusNouv key is numBusN
+               invalid key
+                   display a-plg-non-trouve
+               not invalid key
+                   move enr-bus to avant-image
+                   display a-plg-bus-actuel
+                   display s-plg-plaque
+                   accept s-plaqueN
+                   display s-plg-modele
+                   accept s-modeleN
+                   display s-plg-capacite
+                   accept s-capaciteN
+
+                   rewrite enr-bus
+                       invalid key display a-plg-non-trouve
+                       not invalid key
+                           display a-plg-ok
+                           move enr-bus to apres-image
+                           call 'ss-audit-ecrire' using aud-fichier
+                               aud-op-modif numBusN
+                               avant-image apres-image
+                               aud-status
+                           if aud-status = 'N' then
+                               display a-plg-audit-echec
+                           end-if
+                   end-rewrite
+           end-read
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+       RETIRER-BUS.
+           display a-plg-titre-global
+           display s-plg-numBus
+           accept s-numBusN
+
+           read FBusNouv key is numBusN
+               invalid key
+                   display a-plg-non-trouve
+               not invalid key
+                   move enr-bus to avant-image
+                   set bus-retire to true
+                   rewrite enr-bus
+                       invalid key display a-plg-non-trouve
+                       not invalid key
+                           display a-plg-ok
+                           move enr-bus to apres-image
+                           call 'ss-audit-ecrire' using aud-fichier
+                               aud-op-retire numBusN
+                               avant-image apres-image
+                               aud-status
+                           if aud-status = 'N' then
+                               display a-plg-audit-echec
+                           end-if
+                   end-rewrite
+           end-read
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+       end program ss-bus-maj.
