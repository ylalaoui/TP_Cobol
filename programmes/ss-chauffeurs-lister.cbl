@@ -23,6 +23,8 @@
        01 limite                   pic 9(2).
        01 fin-fichier              pic 9.
        01 i                        pic 9(2).
+       01 ws-recherche-nom         pic x(30).
+       01 ws-reponse               pic 9.
 
        screen section.
        01 a-plg-titre-global.
@@ -39,8 +41,15 @@
        01 a-plg-menu.
            02 line 18 col 1 value '1-Afficher les chauffeurs suivants'.
            02 line 19 col 1 value '9-Retour au menu principal'.
+           02 line 20 col 1 value 'Choix: '.
+           02 s-reponse line 20 col 8 pic 9 to ws-reponse.
        01 a-plg-afficher.
            02 line 10 col 1 value 'Liste des chauffeurs...'.
+       01 s-plg-recherche-nom.
+           02 line 3 col 2 value
+           'Nom recherche (vide = tous les chauffeurs): '.
+           02 s-recherche-nom line 3 col 47 pic x(30)
+              to ws-recherche-nom.
 
        01 a-plg-chauffeur-data.
            02 a-numChaufN line i col 2    pic 9(4) from numChaufN.
@@ -68,9 +77,21 @@
            move 5 to i
            move 1 to limite
            move 0 to fin-fichier
-           move 0 to numChaufN
-           start FChaufNouv key >= numChaufN
+           move spaces to ws-recherche-nom
 
+           display a-plg-titre-global
+           display s-plg-recherche-nom
+           accept s-recherche-nom
+
+           if ws-recherche-nom = spaces then
+               move 0 to numChaufN
+               start FChaufNouv key >= numChaufN
+           else
+               move ws-recherche-nom to nomN
+               start FChaufNouv key >= nomN
+           end-if
+
+           display a-plg-efface-ecran
            display a-plg-titre-global
            display a-plg-titre-colonne
 
@@ -79,16 +100,27 @@
                    at end
                        move 1 to fin-fichier
                        display a-plg-message-utilisateur
-                       stop ' '
+                       accept a-plg-message-utilisateur
                    not at end
-                       perform AFFICHER
-                       compute i = i + 1
-                       compute limite = function mod(limite 4)
-
-                       if limite = 0 then
+                       if ws-recherche-nom not = spaces
+                          and nomN not = ws-recherche-nom then
+                           move 1 to fin-fichier
                            display a-plg-message-utilisateur
-                           stop ' '
-                           perform REINITIALISER
+                           accept a-plg-message-utilisateur
+                       else
+                           perform AFFICHER
+                           compute i = i + 1
+                           compute limite = function mod(limite 4)
+
+                           if limite = 0 then
+                               display a-plg-menu
+                               accept s-reponse
+
+                               evaluate ws-reponse
+                                   when 1 perform REINITIALISER
+                                   when other move 1 to fin-fichier
+                               end-evaluate
+                           end-if
                        end-if
                end-read
            end-perform
