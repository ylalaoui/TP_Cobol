@@ -0,0 +1,72 @@
+       program-id. ss-audit-ecrire.
+
+       input-output section.
+           file-control.
+           select FAuditTrail assign to "../ext/AuditTrail.dat"
+               organization is line sequential
+               access mode is sequential
+               status FAuditStatus.
+
+       data division.
+       file section.
+       fd FAuditTrail.
+           01 enr-audit.
+               02 aud-date         pic 9(8).
+               02 filler           pic x(1) value space.
+               02 aud-heure        pic 9(6).
+               02 filler           pic x(1) value space.
+               02 aud-fichier      pic x(12).
+               02 filler           pic x(1) value space.
+               02 aud-operation    pic x(6).
+               02 filler           pic x(1) value space.
+               02 aud-cle          pic 9(4).
+               02 filler           pic x(1) value space.
+               02 aud-avant        pic x(72).
+               02 filler           pic x(1) value space.
+               02 aud-apres        pic x(72).
+
+       working-storage section.
+       01 FAuditStatus              pic x(2).
+
+       linkage section.
+       01 lk-fichier                pic x(12).
+       01 lk-operation               pic x(6).
+       01 lk-cle                    pic 9(4).
+       01 lk-avant                  pic x(72).
+       01 lk-apres                  pic x(72).
+       01 lk-status                 pic x(1).
+
+       procedure division using lk-fichier lk-operation lk-cle
+           lk-avant lk-apres lk-status.
+
+       move function current-date(1:8) to aud-date
+       move function current-date(9:6) to aud-heure
+       move lk-fichier    to aud-fichier
+       move lk-operation  to aud-operation
+       move lk-cle        to aud-cle
+       move lk-avant      to aud-avant
+       move lk-apres      to aud-apres
+
+       perform OUVRIR-AUDIT
+
+       if FAuditStatus = '00' then
+           write enr-audit
+           close FAuditTrail
+           move 'O' to lk-status
+       else
+           move 'N' to lk-status
+       end-if
+
+       goback
+       .
+
+       OUVRIR-AUDIT.
+           open extend FAuditTrail
+           if FAuditStatus = '35' then
+               open output FAuditTrail
+               close FAuditTrail
+               open extend FAuditTrail
+           end-if
+       .
+
+       end program ss-audit-ecrire.
