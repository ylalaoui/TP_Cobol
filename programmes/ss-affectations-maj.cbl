@@ -0,0 +1,335 @@
+       program-id. ss-affectations-maj.
+
+       input-output section.
+           file-control.
+           select FAffectations assign to "../ext/Affectation.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is num-affect
+                   alternate key is num-chauf with duplicates
+                   alternate key is num-bus with duplicates
+               status FAffectStatus.
+
+           select FBusNouv assign to "../ext/BusNouv.dat"
+               organization is indexed
+               access mode is dynamic
+                   record key is numBusN
+               status FBusNouvStatus.
+
+       data division.
+       file section.
+       FD FAffectations.
+       01 enr-affectation.
+           02 num-affect   pic 9(4).
+           02 num-chauf    pic 9(4).
+           02 num-bus      pic 9(4).
+           02 date-debut   pic 9(8).
+           02 date-fin     pic 9(8).
+
+       FD FBusNouv.
+       01 enr-bus.
+           02 numBusN      pic 9(4).
+           02 plaqueN      pic x(15).
+           02 modeleN      pic x(30).
+           02 capaciteN    pic 9(3).
+           02 statutN      pic x(1).
+
+       working-storage section.
+       01 FAffectStatus            pic x(2).
+       01 FBusNouvStatus           pic x(2).
+       01 bus-ok                pic x value 'N'.
+       01 bus-trouve            pic x value 'N'.
+       01 choix                 pic 9.
+       01 continuer             pic x value 'O'.
+       01 trouve                pic x value 'N'.
+       01 chevauchement         pic 9 value 0.
+       01 fin-affect-fichier       pic 9.
+
+       01 num-affect-saisi      pic 9(4).
+       01 num-chauf-saisi       pic 9(4).
+       01 num-bus-saisi         pic 9(4).
+       01 date-debut-saisie     pic 9(8).
+       01 date-fin-saisie       pic 9(8).
+
+       01 avant-image           pic x(72).
+       01 apres-image           pic x(72).
+       01 aud-fichier           pic x(12) value 'AFFECTATION'.
+       01 aud-op-ajout          pic x(6)  value 'AJOUT'.
+       01 aud-op-modif          pic x(6)  value 'MODIF'.
+       01 aud-status            pic x(1).
+
+       screen section.
+       01 a-plg-titre-global.
+           02 blank screen.
+           02 line 1 col 10 value '- Maintenance des affectations -'.
+       01 a-plg-menu.
+           02 line 3 col 1 value '1-Ajouter une affectation'.
+           02 line 4 col 1 value '2-Cloturer une affectation'.
+           02 line 5 col 1 value '9-Quitter'.
+           02 line 7 col 1 value 'Choix: '.
+           02 s-choix line 7 col 9 pic 9 to choix.
+
+       01 s-plg-numAffect.
+           02 line 9 col 1 value 'Numero d''affectation: '.
+           02 s-num-affect line 9 col 24 pic 9(4) to num-affect.
+       01 s-plg-numChauf.
+           02 line 10 col 1 value 'Numero de chauffeur: '.
+           02 s-num-chauf line 10 col 23 pic 9(4) to num-chauf.
+       01 s-plg-numBus.
+           02 line 11 col 1 value 'Numero de bus: '.
+           02 s-num-bus line 11 col 17 pic 9(4) to num-bus.
+       01 s-plg-dateDebut.
+           02 line 12 col 1 value 'Date de debut (AAAAMMJJ): '.
+           02 s-date-debut line 12 col 28 pic 9(8) to date-debut.
+       01 s-plg-dateFin.
+           02 line 13 col 1 value 'Date de fin (AAAAMMJJ): '.
+           02 s-date-fin line 13 col 26 pic 9(8) to date-fin.
+
+       01 a-plg-affectation-actuelle.
+           02 line 15 col 1 value 'Valeurs actuelles: '.
+           02 a-num-chauf line 16 col 1 pic 9(4) from num-chauf.
+           02 a-num-bus line 16 col 6 pic 9(4) from num-bus.
+           02 a-date-debut line 16 col 11 pic 9999/99/99
+              from date-debut.
+           02 a-date-fin line 16 col 21 pic 9999/99/99 from date-fin.
+
+       01 a-plg-message-continuer.
+           02 line 20 col 1 value 'Appuyez sur ENTREE pour continuer.'.
+       01 a-plg-non-trouve.
+           02 line 18 col 1 value 'Affectation inconnue.'.
+       01 a-plg-deja-existant.
+           02 line 18 col 1 value 'Ce numero d''affectation existe'
+           & ' deja.'.
+       01 a-plg-cle-dupliquee.
+           02 line 18 col 1 value 'Cle en double, affectation non'
+           & ' enregistree.'.
+       01 a-plg-chevauchement.
+           02 line 18 col 1 value
+           'Periode en chevauchement avec une affectation existante.'.
+       01 a-plg-bus-inconnu.
+           02 line 18 col 1 value 'Numero de bus inconnu dans BusNouv.'.
+       01 a-plg-dates-invalides.
+           02 line 18 col 1 value
+           'La date de debut doit etre anterieure a la date de fin.'.
+       01 a-plg-ok.
+           02 line 18 col 1 value 'Operation effectuee avec succes.'.
+       01 a-plg-audit-echec.
+           02 line 19 col 1 value
+           'Attention: l''ecriture dans l''audit a echoue.'.
+       01 a-error-open.
+           02 blank screen.
+           02 line 2 col 10 value 'Erreur lors de l''ouverture'
+           & 'du fichier Affectation...'.
+           02 a-fstatus line 3 col 10 pic x(2) from FAffectStatus.
+
+       procedure division.
+
+       perform OUVRIR-FICHIER
+
+       if FAffectStatus not = '00' then
+           display a-plg-titre-global
+           display a-error-open
+       else
+           perform with test after until (continuer = 'N')
+               display a-plg-titre-global
+               display a-plg-menu
+               accept s-choix
+
+               evaluate choix
+                   when 1 perform AJOUTER-AFFECTATION
+                   when 2 perform CLOTURER-AFFECTATION
+                   when 9 move 'N' to continuer
+                   when other continue
+               end-evaluate
+           end-perform
+           close FAffectations
+           if bus-ok = 'O' then
+               close FBusNouv
+           end-if
+       end-if
+
+       goback
+       .
+
+       OUVRIR-FICHIER.
+           open i-o FAffectations
+           if FAffectStatus = '35' then
+               open output FAffectations
+               close FAffectations
+               open i-o FAffectations
+           end-if
+
+           open input FBusNouv
+           if FBusNouvStatus = '00' then
+               move 'O' to bus-ok
+           else
+               move 'N' to bus-ok
+           end-if
+       .
+
+       AJOUTER-AFFECTATION.
+           display a-plg-titre-global
+           display s-plg-numAffect
+           accept s-num-affect
+
+           read FAffectations key is num-affect
+               invalid key move 'N' to trouve
+               not invalid key move 'O' to trouve
+           end-read
+
+           if trouve = 'O' then
+               display a-plg-deja-existant
+           else
+               display s-plg-numChauf
+               accept s-num-chauf
+               display s-plg-numBus
+               accept s-num-bus
+               display s-plg-dateDebut
+               accept s-date-debut
+               display s-plg-dateFin
+               accept s-date-fin
+
+               move 'O' to bus-trouve
+               if bus-ok = 'O' then
+                   move num-bus to numBusN
+                   read FBusNouv key is numBusN
+                       invalid key move 'N' to bus-trouve
+                       not invalid key move 'O' to bus-trouve
+                   end-read
+               end-if
+
+               if bus-trouve = 'N' then
+                   display a-plg-bus-inconnu
+               else
+                   if date-debut >= date-fin then
+                       display a-plg-dates-invalides
+                   else
+                       move num-affect to num-affect-saisi
+                       move num-chauf  to num-chauf-saisi
+                       move num-bus    to num-bus-saisi
+                       move date-debut to date-debut-saisie
+                       move date-fin   to date-fin-saisie
+
+                       perform VERIFIE-CHEVAUCHEMENT
+
+                       move num-affect-saisi to num-affect
+                       move num-chauf-saisi  to num-chauf
+                       move num-bus-saisi    to num-bus
+                       move date-debut-saisie to date-debut
+                       move date-fin-saisie   to date-fin
+
+                       if chevauchement = 1 then
+                           display a-plg-chevauchement
+                       else
+                           write enr-affectation
+                               invalid key
+                                   display a-plg-cle-dupliquee
+                               not invalid key
+                                   display a-plg-ok
+                                   move spaces to avant-image
+                                   move enr-affectation
+                                       to apres-image
+                                   call 'ss-audit-ecrire' using
+                                       aud-fichier aud-op-ajout
+                                       num-affect avant-image
+                                       apres-image
+                                       aud-status
+                                   if aud-status = 'N' then
+                                       display a-plg-audit-echec
+                                   end-if
+                           end-write
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+      *----- Recoupement de periode pour num-chauf-saisi -----
+       VERIFIE-CHEVAUCHEMENT.
+           move 0 to chevauchement
+           move 0 to fin-affect-fichier
+           move num-chauf-saisi to num-chauf
+           start FAffectations key = num-chauf
+
+           if FAffectStatus = '00' then
+               perform with test after until (fin-affect-fichier = 1)
+                   read FAffectations next
+                       at end
+                           move 1 to fin-affect-fichier
+                       not at end
+                           if num-chauf not = num-chauf-saisi then
+                               move 1 to fin-affect-fichier
+                           else
+                               if num-affect not = num-affect-saisi
+                                  and date-debut-saisie < date-fin
+                                  and date-debut < date-fin-saisie
+                                  then
+                                      move 1 to chevauchement
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+           end-if
+       .
+
+       CLOTURER-AFFECTATION.
+           display a-plg-titre-global
+           display s-plg-numAffect
+           accept s-num-affect
+
+           read FAffectations key is num-affect
+               invalid key
+                   display a-plg-non-trouve
+               not invalid key
+                   move enr-affectation to avant-image
+                   display a-plg-affectation-actuelle
+                   display s-plg-dateFin
+                   accept s-date-fin
+
+                   if date-fin <= date-debut then
+                       display a-plg-dates-invalides
+                   else
+                       move num-affect  to num-affect-saisi
+                       move num-chauf   to num-chauf-saisi
+                       move num-bus     to num-bus-saisi
+                       move date-debut  to date-debut-saisie
+                       move date-fin    to date-fin-saisie
+
+                       perform VERIFIE-CHEVAUCHEMENT
+
+                       move num-affect-saisi  to num-affect
+                       move num-chauf-saisi   to num-chauf
+                       move num-bus-saisi     to num-bus
+                       move date-debut-saisie to date-debut
+                       move date-fin-saisie   to date-fin
+
+                       if chevauchement = 1 then
+                           display a-plg-chevauchement
+                       else
+                           rewrite enr-affectation
+                               invalid key display a-plg-non-trouve
+                               not invalid key
+                                   display a-plg-ok
+                                   move enr-affectation
+                                       to apres-image
+                                   call 'ss-audit-ecrire' using
+                                       aud-fichier aud-op-modif
+                                       num-affect avant-image
+                                       apres-image
+                                       aud-status
+                                   if aud-status = 'N' then
+                                       display a-plg-audit-echec
+                                   end-if
+                           end-rewrite
+                       end-if
+                   end-if
+           end-read
+
+           display a-plg-message-continuer
+           accept a-plg-message-continuer
+       .
+
+       end program ss-affectations-maj.
